@@ -0,0 +1,347 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PALINDRVR-HV.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT INPUT-FILE ASSIGN TO DYNAMIC WS-INPUT-FILENAME
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS WS-INPUT-STATUS.
+
+    SELECT REPORT-FILE ASSIGN TO DYNAMIC WS-REPORT-FILENAME
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS WS-REPORT-STATUS.
+
+    SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC WS-CHECKPOINT-FILENAME
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+    SELECT OLD-REPORT-FILE ASSIGN TO DYNAMIC WS-OLD-REPORT-FILENAME
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS WS-OLDREPORT-STATUS.
+
+    SELECT SORT-WORK-FILE ASSIGN TO DYNAMIC WS-SORTWORK-FILENAME.
+
+DATA DIVISION.
+FILE SECTION.
+FD  INPUT-FILE.
+    COPY "palinrec.cpy".
+
+FD  REPORT-FILE.
+01  REPORT-RECORD            PIC X(100).
+
+FD  CHECKPOINT-FILE.
+    COPY "palinckp.cpy".
+
+FD  OLD-REPORT-FILE.
+01  OLD-REPORT-RECORD        PIC X(100).
+
+SD  SORT-WORK-FILE.
+01  SORT-WORK-RECORD.
+    05  SW-RECNO              PIC 9(9).
+    05  SW-TEXT-LENGTH        PIC 9(3).
+    05  SW-TRIMMED-TEXT       PIC X(100).
+    05  SW-SOURCE-SYSTEM      PIC X(8).
+    05  SW-RECORD-ID          PIC X(20).
+    05  SW-EFFECTIVE-DATE     PIC 9(8).
+
+WORKING-STORAGE SECTION.
+01  WS-INPUT-FILENAME         PIC X(80) VALUE "PALININ.DAT".
+01  WS-REPORT-FILENAME        PIC X(80) VALUE "PALINRPT.DAT".
+01  WS-CHECKPOINT-FILENAME    PIC X(80) VALUE "PALINHVCKP.DAT".
+01  WS-OLD-REPORT-FILENAME    PIC X(80) VALUE "PALINRPT.OLD".
+01  WS-SORTWORK-FILENAME      PIC X(80) VALUE "PALINSRT.TMP".
+
+01  WS-INPUT-STATUS           PIC XX.
+    88  WS-INPUT-OK                VALUE "00".
+    88  WS-INPUT-EOF                VALUE "10".
+
+01  WS-REPORT-STATUS          PIC XX.
+    88  WS-REPORT-OK                VALUE "00".
+    88  WS-REPORT-NOT-FOUND         VALUE "35".
+
+01  WS-CHECKPOINT-STATUS      PIC XX.
+    88  WS-CHECKPOINT-OK            VALUE "00".
+    88  WS-CHECKPOINT-NOT-FOUND     VALUE "35".
+
+01  WS-OLDREPORT-STATUS       PIC XX.
+    88  WS-OLDREPORT-OK             VALUE "00".
+    88  WS-OLDREPORT-EOF            VALUE "10".
+
+01  WS-TRUNC-COUNTER          PIC 9(9).
+
+01  WS-EOF-SWITCH             PIC X VALUE "N".
+    88  WS-END-OF-INPUT             VALUE "Y".
+
+01  WS-RECORD-COUNT           PIC 9(9) VALUE ZERO.
+01  WS-RETURN-ORDINAL         PIC 9(9) VALUE ZERO.
+01  WS-RESTART-RECNO          PIC 9(9) VALUE ZERO.
+01  WS-CHECKPOINT-INTERVAL    PIC 9(9) VALUE 1000.
+01  WS-CHECKPOINT-MOD         PIC 9(9).
+01  WS-INPUT-RECNO            PIC 9(9) VALUE ZERO.
+01  WS-PALINDROME-COUNT       PIC 9(9) VALUE ZERO.
+01  WS-NONPALINDROME-COUNT    PIC 9(9) VALUE ZERO.
+01  WS-INPUT-TOTAL-RECNO      PIC 9(9) VALUE ZERO.
+
+01  WS-IS-PALINDROME          PIC X(3) JUSTIFIED RIGHT.
+01  WS-PROGRAM-NAME           PIC X(30) VALUE "PALINDRVR-HV".
+
+01  WS-REPORT-LINE.
+    05  WS-RPT-RECNO          PIC ZZZZZZZZ9.
+    05  FILLER                PIC X(2) VALUE SPACES.
+    05  WS-RPT-SOURCE         PIC X(8).
+    05  FILLER                PIC X(2) VALUE SPACES.
+    05  WS-RPT-RECID          PIC X(20).
+    05  FILLER                PIC X(2) VALUE SPACES.
+    05  WS-RPT-EFFDATE        PIC 9(8).
+    05  FILLER                PIC X(2) VALUE SPACES.
+    05  WS-RPT-TEXT           PIC X(25).
+    05  FILLER                PIC X(2) VALUE SPACES.
+    05  WS-RPT-RESULT         PIC X(3).
+
+01  WS-TRAILER-LINE           PIC X(80).
+01  WS-TRAILER-NUM-ED         PIC ZZZZZZZZ9.
+01  WS-RECONCILE-RESULT       PIC X(8).
+
+PROCEDURE DIVISION.
+
+0000-MAIN.
+    PERFORM 1050-COUNT-INPUT-RECORDS
+    PERFORM 1100-READ-CHECKPOINT
+    PERFORM 1200-OPEN-REPORT-FILE
+
+    SORT SORT-WORK-FILE
+        ASCENDING KEY SW-TEXT-LENGTH
+        INPUT PROCEDURE IS 1000-BUILD-SORT-INPUT
+        OUTPUT PROCEDURE IS 2000-PROCESS-SORTED-RECORDS
+
+    PERFORM 9000-TERMINATE
+    STOP RUN.
+
+1050-COUNT-INPUT-RECORDS.
+    MOVE ZERO TO WS-INPUT-TOTAL-RECNO
+    OPEN INPUT INPUT-FILE
+    IF WS-INPUT-OK
+        PERFORM UNTIL WS-INPUT-EOF
+            READ INPUT-FILE
+                AT END
+                    CONTINUE
+                NOT AT END
+                    ADD 1 TO WS-INPUT-TOTAL-RECNO
+            END-READ
+        END-PERFORM
+        CLOSE INPUT-FILE
+    END-IF.
+
+1100-READ-CHECKPOINT.
+    MOVE ZERO TO WS-RESTART-RECNO
+    MOVE ZERO TO WS-PALINDROME-COUNT
+    MOVE ZERO TO WS-NONPALINDROME-COUNT
+    OPEN INPUT CHECKPOINT-FILE
+    IF WS-CHECKPOINT-OK
+        READ CHECKPOINT-FILE
+            AT END
+                MOVE ZERO TO WS-RESTART-RECNO
+            NOT AT END
+                MOVE CKPT-LAST-RECNO TO WS-RESTART-RECNO
+                MOVE CKPT-YES-COUNT  TO WS-PALINDROME-COUNT
+                MOVE CKPT-NO-COUNT   TO WS-NONPALINDROME-COUNT
+        END-READ
+        CLOSE CHECKPOINT-FILE
+    END-IF.
+
+*> A restart re-sorts the whole input from scratch - the SORT verb has
+*> no way to resume mid-pass - but as long as PALININ.DAT is unchanged
+*> since the abend, the sort is deterministic and 2000-PROCESS-SORTED-
+*> RECORDS reproduces the exact same output order every time. So on
+*> restart we still pay for the full SORT, but skip redoing the
+*> per-record PALINDROMECHECK-FAST/AUDITLOG/WRITE work this driver
+*> exists to make cheap at millions of records - only the records past
+*> the last checkpoint are actually processed again. REPORT-FILE is
+*> truncated back to the checkpointed line count first so the resumed
+*> run appends rather than duplicates.
+1200-OPEN-REPORT-FILE.
+    IF WS-RESTART-RECNO > 0
+        DISPLAY "PALINDRVR-HV: RESTARTING AFTER CHECKPOINTED RECORD " WS-RESTART-RECNO
+        PERFORM 1250-TRUNCATE-REPORT-FILE
+        MOVE WS-RESTART-RECNO TO WS-RECORD-COUNT
+        OPEN EXTEND REPORT-FILE
+        IF WS-REPORT-NOT-FOUND
+            OPEN OUTPUT REPORT-FILE
+        END-IF
+    ELSE
+        OPEN OUTPUT REPORT-FILE
+    END-IF
+
+    IF NOT WS-REPORT-OK
+        DISPLAY "PALINDRVR-HV: UNABLE TO OPEN REPORT FILE, STATUS=" WS-REPORT-STATUS
+        STOP RUN
+    END-IF.
+
+1250-TRUNCATE-REPORT-FILE.
+    CALL "CBL_DELETE_FILE" USING WS-OLD-REPORT-FILENAME
+    MOVE 0 TO RETURN-CODE
+    CALL "CBL_RENAME_FILE" USING WS-REPORT-FILENAME, WS-OLD-REPORT-FILENAME
+    MOVE 0 TO RETURN-CODE
+
+    OPEN INPUT OLD-REPORT-FILE
+    OPEN OUTPUT REPORT-FILE
+    IF WS-OLDREPORT-OK
+        PERFORM VARYING WS-TRUNC-COUNTER FROM 1 BY 1
+                UNTIL WS-TRUNC-COUNTER > WS-RESTART-RECNO
+                OR WS-OLDREPORT-EOF
+            READ OLD-REPORT-FILE
+                AT END
+                    CONTINUE
+                NOT AT END
+                    WRITE REPORT-RECORD FROM OLD-REPORT-RECORD
+            END-READ
+        END-PERFORM
+        CLOSE OLD-REPORT-FILE
+    END-IF
+    CLOSE REPORT-FILE
+
+    CALL "CBL_DELETE_FILE" USING WS-OLD-REPORT-FILENAME
+    MOVE 0 TO RETURN-CODE.
+
+*> Normalizing (trim + upper-case) each record once here, on the way
+*> into the sort, means PALINDROMECHECK-FAST never has to repeat that
+*> work per call, and grouping by SW-TEXT-LENGTH afterward lets the
+*> comparison loop run against records of like shape back-to-back
+*> instead of jumping between short and long fields at random.
+1000-BUILD-SORT-INPUT.
+    MOVE ZERO TO WS-INPUT-RECNO
+    OPEN INPUT INPUT-FILE
+    IF NOT WS-INPUT-OK
+        DISPLAY "PALINDRVR-HV: UNABLE TO OPEN INPUT FILE, STATUS=" WS-INPUT-STATUS
+        STOP RUN
+    END-IF
+
+    PERFORM UNTIL WS-END-OF-INPUT
+        READ INPUT-FILE
+            AT END
+                SET WS-END-OF-INPUT TO TRUE
+            NOT AT END
+                ADD 1 TO WS-INPUT-RECNO
+                MOVE WS-INPUT-RECNO TO SW-RECNO
+                MOVE FUNCTION LENGTH(FUNCTION TRIM(PIR-TEXT-TO-CHECK))
+                    TO SW-TEXT-LENGTH
+                MOVE SPACES TO SW-TRIMMED-TEXT
+                MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(PIR-TEXT-TO-CHECK))
+                    TO SW-TRIMMED-TEXT
+                MOVE PIR-SOURCE-SYSTEM  TO SW-SOURCE-SYSTEM
+                MOVE PIR-RECORD-ID      TO SW-RECORD-ID
+                MOVE PIR-EFFECTIVE-DATE TO SW-EFFECTIVE-DATE
+                RELEASE SORT-WORK-RECORD
+        END-READ
+    END-PERFORM
+
+    CLOSE INPUT-FILE.
+
+2000-PROCESS-SORTED-RECORDS.
+    PERFORM UNTIL 1 = 2
+        RETURN SORT-WORK-FILE
+            AT END
+                EXIT PERFORM
+        END-RETURN
+
+        ADD 1 TO WS-RETURN-ORDINAL
+
+        IF WS-RETURN-ORDINAL > WS-RESTART-RECNO
+            ADD 1 TO WS-RECORD-COUNT
+
+            CALL "PALINDROMECHECK-FAST" USING SW-TRIMMED-TEXT, SW-TEXT-LENGTH,
+                                               WS-IS-PALINDROME, WS-PROGRAM-NAME
+
+            MOVE SW-RECNO         TO WS-RPT-RECNO
+            MOVE SW-SOURCE-SYSTEM TO WS-RPT-SOURCE
+            MOVE SW-RECORD-ID     TO WS-RPT-RECID
+            MOVE SW-EFFECTIVE-DATE TO WS-RPT-EFFDATE
+            MOVE SW-TRIMMED-TEXT(1:25) TO WS-RPT-TEXT
+            MOVE WS-IS-PALINDROME TO WS-RPT-RESULT
+            WRITE REPORT-RECORD FROM WS-REPORT-LINE
+
+            IF WS-IS-PALINDROME = "YES"
+                ADD 1 TO WS-PALINDROME-COUNT
+            ELSE
+                ADD 1 TO WS-NONPALINDROME-COUNT
+            END-IF
+
+            DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+                GIVING WS-TRUNC-COUNTER REMAINDER WS-CHECKPOINT-MOD
+            IF WS-CHECKPOINT-MOD = ZERO
+                PERFORM 7000-WRITE-CHECKPOINT
+            END-IF
+        END-IF
+    END-PERFORM.
+
+7000-WRITE-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-FILE
+    MOVE WS-RECORD-COUNT        TO CKPT-LAST-RECNO
+    MOVE WS-PALINDROME-COUNT    TO CKPT-YES-COUNT
+    MOVE WS-NONPALINDROME-COUNT TO CKPT-NO-COUNT
+    MOVE ZERO                   TO CKPT-NEAR-MISS-COUNT
+    WRITE CHECKPOINT-RECORD
+    CLOSE CHECKPOINT-FILE.
+
+9000-TERMINATE.
+    IF WS-RECORD-COUNT = WS-INPUT-TOTAL-RECNO
+        MOVE "MATCH" TO WS-RECONCILE-RESULT
+    ELSE
+        MOVE "MISMATCH" TO WS-RECONCILE-RESULT
+    END-IF
+
+    MOVE SPACES TO WS-TRAILER-LINE
+    STRING "---- CONTROL TOTALS ----" DELIMITED BY SIZE
+        INTO WS-TRAILER-LINE
+    END-STRING
+    WRITE REPORT-RECORD FROM WS-TRAILER-LINE
+
+    MOVE WS-RECORD-COUNT TO WS-TRAILER-NUM-ED
+    MOVE SPACES TO WS-TRAILER-LINE
+    STRING "RECORDS READ:          " DELIMITED BY SIZE
+        WS-TRAILER-NUM-ED DELIMITED BY SIZE
+        INTO WS-TRAILER-LINE
+    END-STRING
+    WRITE REPORT-RECORD FROM WS-TRAILER-LINE
+
+    MOVE WS-PALINDROME-COUNT TO WS-TRAILER-NUM-ED
+    MOVE SPACES TO WS-TRAILER-LINE
+    STRING "PALINDROME COUNT (YES): " DELIMITED BY SIZE
+        WS-TRAILER-NUM-ED DELIMITED BY SIZE
+        INTO WS-TRAILER-LINE
+    END-STRING
+    WRITE REPORT-RECORD FROM WS-TRAILER-LINE
+
+    MOVE WS-NONPALINDROME-COUNT TO WS-TRAILER-NUM-ED
+    MOVE SPACES TO WS-TRAILER-LINE
+    STRING "NON-PALINDROME COUNT (NO): " DELIMITED BY SIZE
+        WS-TRAILER-NUM-ED DELIMITED BY SIZE
+        INTO WS-TRAILER-LINE
+    END-STRING
+    WRITE REPORT-RECORD FROM WS-TRAILER-LINE
+
+    MOVE WS-INPUT-TOTAL-RECNO TO WS-TRAILER-NUM-ED
+    MOVE SPACES TO WS-TRAILER-LINE
+    STRING "INPUT FILE RECORD COUNT: " DELIMITED BY SIZE
+        WS-TRAILER-NUM-ED DELIMITED BY SIZE
+        INTO WS-TRAILER-LINE
+    END-STRING
+    WRITE REPORT-RECORD FROM WS-TRAILER-LINE
+
+    MOVE SPACES TO WS-TRAILER-LINE
+    STRING "RECONCILIATION: " DELIMITED BY SIZE
+        WS-RECONCILE-RESULT DELIMITED BY SIZE
+        INTO WS-TRAILER-LINE
+    END-STRING
+    WRITE REPORT-RECORD FROM WS-TRAILER-LINE
+
+    CLOSE REPORT-FILE
+    CALL "AUDITLOG-CLOSE"
+    CALL "CBL_DELETE_FILE" USING WS-CHECKPOINT-FILENAME
+    MOVE 0 TO RETURN-CODE
+
+    DISPLAY "PALINDRVR-HV: RECORDS PROCESSED = " WS-RECORD-COUNT
+    DISPLAY "PALINDRVR-HV: RECONCILIATION = " WS-RECONCILE-RESULT
+    DISPLAY "PALINDRVR-HV: PALINDROME COUNT (YES) = " WS-PALINDROME-COUNT
+    DISPLAY "PALINDRVR-HV: NON-PALINDROME COUNT (NO) = " WS-NONPALINDROME-COUNT.
