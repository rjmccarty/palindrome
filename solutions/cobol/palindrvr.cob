@@ -0,0 +1,428 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PALINDRVR.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT INPUT-FILE ASSIGN TO DYNAMIC WS-INPUT-FILENAME
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS WS-INPUT-STATUS.
+
+    SELECT REPORT-FILE ASSIGN TO DYNAMIC WS-REPORT-FILENAME
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS WS-REPORT-STATUS.
+
+    SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC WS-CHECKPOINT-FILENAME
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+    SELECT DQ-FILE ASSIGN TO DYNAMIC WS-DQ-FILENAME
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS WS-DQ-STATUS.
+
+    SELECT OLD-REPORT-FILE ASSIGN TO DYNAMIC WS-OLD-REPORT-FILENAME
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS WS-OLDREPORT-STATUS.
+
+    SELECT OLD-DQ-FILE ASSIGN TO DYNAMIC WS-OLD-DQ-FILENAME
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS WS-OLDDQ-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  INPUT-FILE.
+    COPY "palinrec.cpy".
+
+FD  REPORT-FILE.
+01  REPORT-RECORD            PIC X(100).
+
+FD  DQ-FILE.
+01  DQ-RECORD                PIC X(100).
+
+FD  CHECKPOINT-FILE.
+    COPY "palinckp.cpy".
+
+FD  OLD-REPORT-FILE.
+01  OLD-REPORT-RECORD        PIC X(100).
+
+FD  OLD-DQ-FILE.
+01  OLD-DQ-RECORD            PIC X(100).
+
+WORKING-STORAGE SECTION.
+01  WS-INPUT-FILENAME         PIC X(80) VALUE "PALININ.DAT".
+01  WS-REPORT-FILENAME        PIC X(80) VALUE "PALINRPT.DAT".
+01  WS-CHECKPOINT-FILENAME    PIC X(80) VALUE "PALINCKP.DAT".
+01  WS-DQ-FILENAME            PIC X(80) VALUE "PALINDQ.DAT".
+01  WS-OLD-REPORT-FILENAME    PIC X(80) VALUE "PALINRPT.OLD".
+01  WS-OLD-DQ-FILENAME        PIC X(80) VALUE "PALINDQ.OLD".
+
+01  WS-INPUT-STATUS           PIC XX.
+    88  WS-INPUT-OK                VALUE "00".
+    88  WS-INPUT-EOF                VALUE "10".
+
+01  WS-REPORT-STATUS          PIC XX.
+    88  WS-REPORT-OK                VALUE "00".
+    88  WS-REPORT-NOT-FOUND         VALUE "35".
+
+01  WS-CHECKPOINT-STATUS      PIC XX.
+    88  WS-CHECKPOINT-OK            VALUE "00".
+    88  WS-CHECKPOINT-NOT-FOUND     VALUE "35".
+
+01  WS-DQ-STATUS              PIC XX.
+    88  WS-DQ-OK                    VALUE "00".
+    88  WS-DQ-NOT-FOUND              VALUE "35".
+
+01  WS-OLDREPORT-STATUS       PIC XX.
+    88  WS-OLDREPORT-OK             VALUE "00".
+    88  WS-OLDREPORT-EOF            VALUE "10".
+
+01  WS-OLDDQ-STATUS           PIC XX.
+    88  WS-OLDDQ-OK                 VALUE "00".
+    88  WS-OLDDQ-EOF                VALUE "10".
+
+01  WS-TRUNC-COUNTER          PIC 9(9).
+
+01  WS-EOF-SWITCH             PIC X VALUE "N".
+    88  WS-END-OF-INPUT             VALUE "Y".
+
+01  WS-RECORD-COUNT           PIC 9(9) VALUE ZERO.
+01  WS-RESTART-RECNO          PIC 9(9) VALUE ZERO.
+01  WS-CHECKPOINT-INTERVAL    PIC 9(9) VALUE 1000.
+01  WS-CHECKPOINT-MOD         PIC 9(9).
+01  WS-SKIP-COUNTER           PIC 9(9).
+
+01  WS-INPUT-TOTAL-RECNO      PIC 9(9) VALUE ZERO.
+01  WS-PALINDROME-COUNT       PIC 9(9) VALUE ZERO.
+01  WS-NONPALINDROME-COUNT    PIC 9(9) VALUE ZERO.
+
+01  WS-TEXT-TO-CHECK          PIC X(25).
+01  WS-IS-PALINDROME          PIC X(3) JUSTIFIED RIGHT.
+01  WS-PROGRAM-NAME           PIC X(30) VALUE "PALINDRVR".
+
+01  WS-REPORT-LINE.
+    05  WS-RPT-RECNO          PIC ZZZZZZZZ9.
+    05  FILLER                PIC X(2) VALUE SPACES.
+    05  WS-RPT-SOURCE         PIC X(8).
+    05  FILLER                PIC X(2) VALUE SPACES.
+    05  WS-RPT-RECID          PIC X(20).
+    05  FILLER                PIC X(2) VALUE SPACES.
+    05  WS-RPT-EFFDATE        PIC 9(8).
+    05  FILLER                PIC X(2) VALUE SPACES.
+    05  WS-RPT-TEXT           PIC X(25).
+    05  FILLER                PIC X(2) VALUE SPACES.
+    05  WS-RPT-RESULT         PIC X(3).
+
+01  WS-TRAILER-LINE           PIC X(80).
+01  WS-TRAILER-NUM-ED         PIC ZZZZZZZZ9.
+01  WS-RECONCILE-RESULT       PIC X(8).
+
+01  WS-DQ-TRIMMED             PIC X(25).
+01  WS-DQ-LEN                 PIC 9(3).
+01  WS-DQ-MISMATCH-COUNT      PIC 9(3).
+01  WS-DQ-I                   PIC 9(3).
+01  WS-NEAR-MISS-COUNT        PIC 9(9) VALUE ZERO.
+
+01  WS-DQ-LINE.
+    05  WS-DQ-RECNO           PIC ZZZZZZZZ9.
+    05  FILLER                PIC X(2) VALUE SPACES.
+    05  WS-DQ-SOURCE          PIC X(8).
+    05  FILLER                PIC X(2) VALUE SPACES.
+    05  WS-DQ-RECID           PIC X(20).
+    05  FILLER                PIC X(2) VALUE SPACES.
+    05  WS-DQ-TEXT            PIC X(25).
+    05  FILLER                PIC X(2) VALUE SPACES.
+    05  WS-DQ-MESSAGE         PIC X(30) VALUE
+        "NEAR-MISS - 1 CHAR FROM PALIN".
+
+PROCEDURE DIVISION.
+
+0000-MAIN.
+    PERFORM 1000-INITIALIZE
+    PERFORM 2000-PROCESS-RECORDS UNTIL WS-END-OF-INPUT
+    PERFORM 9000-TERMINATE
+    STOP RUN.
+
+1000-INITIALIZE.
+    PERFORM 1050-COUNT-INPUT-RECORDS
+    PERFORM 1100-READ-CHECKPOINT
+
+    OPEN INPUT INPUT-FILE
+    IF NOT WS-INPUT-OK
+        DISPLAY "PALINDRVR: UNABLE TO OPEN INPUT FILE, STATUS=" WS-INPUT-STATUS
+        STOP RUN
+    END-IF
+
+    IF WS-RESTART-RECNO > 0
+        DISPLAY "PALINDRVR: RESTARTING AFTER CHECKPOINTED RECORD " WS-RESTART-RECNO
+        PERFORM 1150-TRUNCATE-REPORT-FILE
+        PERFORM 1160-TRUNCATE-DQ-FILE
+        PERFORM 1200-SKIP-PROCESSED-RECORDS
+        MOVE WS-RESTART-RECNO TO WS-RECORD-COUNT
+        OPEN EXTEND REPORT-FILE
+        IF WS-REPORT-NOT-FOUND
+            OPEN OUTPUT REPORT-FILE
+        END-IF
+    ELSE
+        OPEN OUTPUT REPORT-FILE
+    END-IF
+
+    IF NOT WS-REPORT-OK
+        DISPLAY "PALINDRVR: UNABLE TO OPEN REPORT FILE, STATUS=" WS-REPORT-STATUS
+        STOP RUN
+    END-IF
+
+    IF WS-RESTART-RECNO > 0
+        OPEN EXTEND DQ-FILE
+        IF WS-DQ-NOT-FOUND
+            OPEN OUTPUT DQ-FILE
+        END-IF
+    ELSE
+        OPEN OUTPUT DQ-FILE
+    END-IF
+
+    IF NOT WS-END-OF-INPUT
+        PERFORM 8000-READ-INPUT
+    END-IF.
+
+1050-COUNT-INPUT-RECORDS.
+    MOVE ZERO TO WS-INPUT-TOTAL-RECNO
+    OPEN INPUT INPUT-FILE
+    IF WS-INPUT-OK
+        PERFORM UNTIL WS-INPUT-EOF
+            READ INPUT-FILE
+                AT END
+                    CONTINUE
+                NOT AT END
+                    ADD 1 TO WS-INPUT-TOTAL-RECNO
+            END-READ
+        END-PERFORM
+        CLOSE INPUT-FILE
+    END-IF.
+
+1100-READ-CHECKPOINT.
+    MOVE ZERO TO WS-RESTART-RECNO
+    MOVE ZERO TO WS-PALINDROME-COUNT
+    MOVE ZERO TO WS-NONPALINDROME-COUNT
+    MOVE ZERO TO WS-NEAR-MISS-COUNT
+    OPEN INPUT CHECKPOINT-FILE
+    IF WS-CHECKPOINT-OK
+        READ CHECKPOINT-FILE
+            AT END
+                MOVE ZERO TO WS-RESTART-RECNO
+            NOT AT END
+                MOVE CKPT-LAST-RECNO      TO WS-RESTART-RECNO
+                MOVE CKPT-YES-COUNT       TO WS-PALINDROME-COUNT
+                MOVE CKPT-NO-COUNT        TO WS-NONPALINDROME-COUNT
+                MOVE CKPT-NEAR-MISS-COUNT TO WS-NEAR-MISS-COUNT
+        END-READ
+        CLOSE CHECKPOINT-FILE
+    END-IF.
+
+*> REPORT-FILE and DQ-FILE are written for every record as it is
+*> processed, but the checkpoint is only persisted every
+*> WS-CHECKPOINT-INTERVAL records, so on a restart there can be output
+*> lines on disk for records beyond the last checkpoint. Truncating
+*> both files back down to exactly what the checkpoint accounts for
+*> before resuming - rather than just repositioning INPUT-FILE - is
+*> what keeps a restart from duplicating those already-written lines.
+1150-TRUNCATE-REPORT-FILE.
+    CALL "CBL_DELETE_FILE" USING WS-OLD-REPORT-FILENAME
+    MOVE 0 TO RETURN-CODE
+    CALL "CBL_RENAME_FILE" USING WS-REPORT-FILENAME, WS-OLD-REPORT-FILENAME
+    MOVE 0 TO RETURN-CODE
+
+    OPEN INPUT OLD-REPORT-FILE
+    OPEN OUTPUT REPORT-FILE
+    IF WS-OLDREPORT-OK
+        PERFORM VARYING WS-TRUNC-COUNTER FROM 1 BY 1
+                UNTIL WS-TRUNC-COUNTER > WS-RESTART-RECNO
+                OR WS-OLDREPORT-EOF
+            READ OLD-REPORT-FILE
+                AT END
+                    CONTINUE
+                NOT AT END
+                    WRITE REPORT-RECORD FROM OLD-REPORT-RECORD
+            END-READ
+        END-PERFORM
+        CLOSE OLD-REPORT-FILE
+    END-IF
+    CLOSE REPORT-FILE
+
+    CALL "CBL_DELETE_FILE" USING WS-OLD-REPORT-FILENAME
+    MOVE 0 TO RETURN-CODE.
+
+1160-TRUNCATE-DQ-FILE.
+    CALL "CBL_DELETE_FILE" USING WS-OLD-DQ-FILENAME
+    MOVE 0 TO RETURN-CODE
+    CALL "CBL_RENAME_FILE" USING WS-DQ-FILENAME, WS-OLD-DQ-FILENAME
+    MOVE 0 TO RETURN-CODE
+
+    OPEN INPUT OLD-DQ-FILE
+    OPEN OUTPUT DQ-FILE
+    IF WS-OLDDQ-OK
+        PERFORM VARYING WS-TRUNC-COUNTER FROM 1 BY 1
+                UNTIL WS-TRUNC-COUNTER > WS-NEAR-MISS-COUNT
+                OR WS-OLDDQ-EOF
+            READ OLD-DQ-FILE
+                AT END
+                    CONTINUE
+                NOT AT END
+                    WRITE DQ-RECORD FROM OLD-DQ-RECORD
+            END-READ
+        END-PERFORM
+        CLOSE OLD-DQ-FILE
+    END-IF
+    CLOSE DQ-FILE
+
+    CALL "CBL_DELETE_FILE" USING WS-OLD-DQ-FILENAME
+    MOVE 0 TO RETURN-CODE.
+
+1200-SKIP-PROCESSED-RECORDS.
+    PERFORM VARYING WS-SKIP-COUNTER FROM 1 BY 1
+            UNTIL WS-SKIP-COUNTER > WS-RESTART-RECNO
+            OR WS-END-OF-INPUT
+        READ INPUT-FILE
+            AT END
+                SET WS-END-OF-INPUT TO TRUE
+        END-READ
+    END-PERFORM.
+
+2000-PROCESS-RECORDS.
+    ADD 1 TO WS-RECORD-COUNT
+    MOVE PIR-TEXT-TO-CHECK TO WS-TEXT-TO-CHECK
+
+    CALL "PALINDROMECHECK" USING WS-TEXT-TO-CHECK, WS-IS-PALINDROME,
+                                  WS-PROGRAM-NAME
+
+    MOVE WS-RECORD-COUNT    TO WS-RPT-RECNO
+    MOVE PIR-SOURCE-SYSTEM  TO WS-RPT-SOURCE
+    MOVE PIR-RECORD-ID      TO WS-RPT-RECID
+    MOVE PIR-EFFECTIVE-DATE TO WS-RPT-EFFDATE
+    MOVE WS-TEXT-TO-CHECK   TO WS-RPT-TEXT
+    MOVE WS-IS-PALINDROME   TO WS-RPT-RESULT
+    WRITE REPORT-RECORD FROM WS-REPORT-LINE
+
+    IF WS-IS-PALINDROME = "YES"
+        ADD 1 TO WS-PALINDROME-COUNT
+    ELSE
+        ADD 1 TO WS-NONPALINDROME-COUNT
+        PERFORM 2600-CHECK-NEAR-PALINDROME
+    END-IF
+
+    DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+        GIVING WS-SKIP-COUNTER REMAINDER WS-CHECKPOINT-MOD
+    IF WS-CHECKPOINT-MOD = ZERO
+        PERFORM 7000-WRITE-CHECKPOINT
+    END-IF
+
+    PERFORM 8000-READ-INPUT.
+
+2600-CHECK-NEAR-PALINDROME.
+    MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-TEXT-TO-CHECK)) TO WS-DQ-TRIMMED
+    MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-TEXT-TO-CHECK)) TO WS-DQ-LEN
+
+    IF WS-DQ-LEN > 1
+        MOVE 0 TO WS-DQ-MISMATCH-COUNT
+        PERFORM VARYING WS-DQ-I FROM 1 BY 1 UNTIL WS-DQ-I > WS-DQ-LEN / 2
+            IF WS-DQ-TRIMMED(WS-DQ-I:1) NOT = WS-DQ-TRIMMED(WS-DQ-LEN - WS-DQ-I + 1:1)
+                ADD 1 TO WS-DQ-MISMATCH-COUNT
+            END-IF
+        END-PERFORM
+
+        IF WS-DQ-MISMATCH-COUNT = 1
+            ADD 1 TO WS-NEAR-MISS-COUNT
+            PERFORM 2700-WRITE-DQ-RECORD
+        END-IF
+    END-IF.
+
+2700-WRITE-DQ-RECORD.
+    MOVE WS-RECORD-COUNT   TO WS-DQ-RECNO
+    MOVE PIR-SOURCE-SYSTEM TO WS-DQ-SOURCE
+    MOVE PIR-RECORD-ID     TO WS-DQ-RECID
+    MOVE WS-TEXT-TO-CHECK  TO WS-DQ-TEXT
+    WRITE DQ-RECORD FROM WS-DQ-LINE.
+
+7000-WRITE-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-FILE
+    MOVE WS-RECORD-COUNT        TO CKPT-LAST-RECNO
+    MOVE WS-PALINDROME-COUNT    TO CKPT-YES-COUNT
+    MOVE WS-NONPALINDROME-COUNT TO CKPT-NO-COUNT
+    MOVE WS-NEAR-MISS-COUNT     TO CKPT-NEAR-MISS-COUNT
+    WRITE CHECKPOINT-RECORD
+    CLOSE CHECKPOINT-FILE.
+
+8000-READ-INPUT.
+    READ INPUT-FILE
+        AT END
+            SET WS-END-OF-INPUT TO TRUE
+    END-READ.
+
+9000-TERMINATE.
+    IF WS-RECORD-COUNT = WS-INPUT-TOTAL-RECNO
+        MOVE "MATCH" TO WS-RECONCILE-RESULT
+    ELSE
+        MOVE "MISMATCH" TO WS-RECONCILE-RESULT
+    END-IF
+
+    MOVE SPACES TO WS-TRAILER-LINE
+    STRING "---- CONTROL TOTALS ----" DELIMITED BY SIZE
+        INTO WS-TRAILER-LINE
+    END-STRING
+    WRITE REPORT-RECORD FROM WS-TRAILER-LINE
+
+    MOVE WS-RECORD-COUNT TO WS-TRAILER-NUM-ED
+    MOVE SPACES TO WS-TRAILER-LINE
+    STRING "RECORDS READ:          " DELIMITED BY SIZE
+        WS-TRAILER-NUM-ED DELIMITED BY SIZE
+        INTO WS-TRAILER-LINE
+    END-STRING
+    WRITE REPORT-RECORD FROM WS-TRAILER-LINE
+
+    MOVE WS-PALINDROME-COUNT TO WS-TRAILER-NUM-ED
+    MOVE SPACES TO WS-TRAILER-LINE
+    STRING "PALINDROME COUNT (YES): " DELIMITED BY SIZE
+        WS-TRAILER-NUM-ED DELIMITED BY SIZE
+        INTO WS-TRAILER-LINE
+    END-STRING
+    WRITE REPORT-RECORD FROM WS-TRAILER-LINE
+
+    MOVE WS-NONPALINDROME-COUNT TO WS-TRAILER-NUM-ED
+    MOVE SPACES TO WS-TRAILER-LINE
+    STRING "NON-PALINDROME COUNT (NO): " DELIMITED BY SIZE
+        WS-TRAILER-NUM-ED DELIMITED BY SIZE
+        INTO WS-TRAILER-LINE
+    END-STRING
+    WRITE REPORT-RECORD FROM WS-TRAILER-LINE
+
+    MOVE WS-INPUT-TOTAL-RECNO TO WS-TRAILER-NUM-ED
+    MOVE SPACES TO WS-TRAILER-LINE
+    STRING "INPUT FILE RECORD COUNT: " DELIMITED BY SIZE
+        WS-TRAILER-NUM-ED DELIMITED BY SIZE
+        INTO WS-TRAILER-LINE
+    END-STRING
+    WRITE REPORT-RECORD FROM WS-TRAILER-LINE
+
+    MOVE SPACES TO WS-TRAILER-LINE
+    STRING "RECONCILIATION: " DELIMITED BY SIZE
+        WS-RECONCILE-RESULT DELIMITED BY SIZE
+        INTO WS-TRAILER-LINE
+    END-STRING
+    WRITE REPORT-RECORD FROM WS-TRAILER-LINE
+
+    MOVE WS-NEAR-MISS-COUNT TO WS-TRAILER-NUM-ED
+    MOVE SPACES TO WS-TRAILER-LINE
+    STRING "NEAR-PALINDROME (TYPO) COUNT: " DELIMITED BY SIZE
+        WS-TRAILER-NUM-ED DELIMITED BY SIZE
+        INTO WS-TRAILER-LINE
+    END-STRING
+    WRITE REPORT-RECORD FROM WS-TRAILER-LINE
+
+    CLOSE INPUT-FILE
+    CLOSE REPORT-FILE
+    CLOSE DQ-FILE
+    CALL "AUDITLOG-CLOSE"
+    CALL "CBL_DELETE_FILE" USING WS-CHECKPOINT-FILENAME
+    MOVE 0 TO RETURN-CODE
+    DISPLAY "PALINDRVR: RECORDS PROCESSED = " WS-RECORD-COUNT
+    DISPLAY "PALINDRVR: RECONCILIATION = " WS-RECONCILE-RESULT
+    DISPLAY "PALINDRVR: NEAR-PALINDROME TYPO CANDIDATES = " WS-NEAR-MISS-COUNT.
