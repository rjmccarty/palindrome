@@ -0,0 +1,5 @@
+    01  INPUT-RECORD.
+        05  PIR-SOURCE-SYSTEM    PIC X(8).
+        05  PIR-RECORD-ID        PIC X(20).
+        05  PIR-EFFECTIVE-DATE   PIC 9(8).
+        05  PIR-TEXT-TO-CHECK    PIC X(25).
