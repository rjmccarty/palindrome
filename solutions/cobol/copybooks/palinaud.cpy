@@ -0,0 +1,5 @@
+    01  AUDIT-RECORD.
+        05  AUD-TIMESTAMP        PIC X(26).
+        05  AUD-TEXT             PIC X(100).
+        05  AUD-RESULT           PIC X(3).
+        05  AUD-PROGRAM          PIC X(30).
