@@ -0,0 +1,5 @@
+    01  CHECKPOINT-RECORD.
+        05  CKPT-LAST-RECNO      PIC 9(9).
+        05  CKPT-YES-COUNT       PIC 9(9).
+        05  CKPT-NO-COUNT        PIC 9(9).
+        05  CKPT-NEAR-MISS-COUNT PIC 9(9).
