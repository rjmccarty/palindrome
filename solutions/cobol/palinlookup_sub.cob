@@ -0,0 +1,37 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. PALINLOOKUP.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 WS-TRIMMED-TEXT    PIC X(100).
+    01 WS-TEXT-LENGTH     PIC 9(3).
+    01 WS-CALLING-PROGRAM PIC X(30) VALUE "PALINLOOKUP".
+
+LINKAGE SECTION.
+    01 LK-COMMAREA.
+       05 LK-MODE   PIC X(1).
+          88  LK-MODE-PHRASE      VALUE "H".
+       05 LK-TEXT   PIC X(100).
+       05 LK-RESULT PIC X(3) JUSTIFIED RIGHT.
+
+PROCEDURE DIVISION USING LK-COMMAREA.
+
+*> LK-TEXT itself is left untouched here (it's the caller's buffer) -
+*> trim into a working copy first so the length we compute lines up
+*> with the buffer PALINDROMECHECK-LONG/-PHRASE actually read from.
+*> Computing WS-TEXT-LENGTH against the raw, untrimmed LK-TEXT but
+*> then passing LK-TEXT itself leaves any leading spaces in place, so
+*> TEXTTOCHECK-LONG(1:TEXT-LENGTH) reads the wrong substring.
+MOVE SPACES TO WS-TRIMMED-TEXT
+MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(LK-TEXT)) TO WS-TRIMMED-TEXT
+MOVE FUNCTION LENGTH(FUNCTION TRIM(LK-TEXT)) TO WS-TEXT-LENGTH
+
+IF LK-MODE-PHRASE
+   CALL "PALINDROMECHECK-PHRASE" USING WS-TRIMMED-TEXT, WS-TEXT-LENGTH,
+                                        LK-RESULT, WS-CALLING-PROGRAM
+ELSE
+   CALL "PALINDROMECHECK-LONG" USING WS-TRIMMED-TEXT, WS-TEXT-LENGTH,
+                                      LK-RESULT, WS-CALLING-PROGRAM
+END-IF
+
+GOBACK.
