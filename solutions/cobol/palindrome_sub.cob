@@ -1,12 +1,30 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. PALINDROMECHECK.
- 
+
 DATA DIVISION.
+WORKING-STORAGE SECTION.
+    01 WS-PHRASE-CLEAN  PIC X(100).
+    01 WS-PHRASE-LEN    PIC 9(3).
+    01 WS-PHRASE-I      PIC 9(3).
+    01 WS-PHRASE-CHAR   PIC X.
+    01 WS-AUDIT-TEXT    PIC X(100).
+    01 WS-AUDIT-PROGRAM PIC X(30).
+
 LINKAGE SECTION.
     01 TEXTTOCHECK  PIC X(25).
     01 ISPALINDROME PIC X(3) JUSTIFIED RIGHT.
- 
-PROCEDURE DIVISION USING TEXTTOCHECK, ISPALINDROME.
+    01 TEXTTOCHECK-LONG PIC X(100).
+    01 TEXT-LENGTH      PIC 9(3).
+    01 CALLING-PROGRAM  PIC X(30).
+
+*> CALLING-PROGRAM is OPTIONAL here because this is the original,
+*> already-published entry point - pre-existing hand-written callers
+*> outside this repo invoke it with the original 2-argument signature
+*> (TEXTTOCHECK, ISPALINDROME) and would dereference an invalid address
+*> if CALLING-PROGRAM were a required third argument. The newer entries
+*> (LONG/PHRASE/FAST) have no such legacy callers, so CALLING-PROGRAM
+*> stays required on those.
+PROCEDURE DIVISION USING TEXTTOCHECK, ISPALINDROME, OPTIONAL CALLING-PROGRAM.
 
 SET ISPALINDROME TO 'NO'
 
@@ -14,4 +32,111 @@ IF FUNCTION UPPER-CASE(FUNCTION TRIM(TEXTTOCHECK)) EQUAL FUNCTION UPPER-CASE(FUN
    SET ISPALINDROME TO 'YES'
 END-IF
 
-EXIT PROGRAM.
+MOVE SPACES TO WS-AUDIT-TEXT
+MOVE TEXTTOCHECK TO WS-AUDIT-TEXT
+IF CALLING-PROGRAM OMITTED
+   MOVE "UNKNOWN" TO WS-AUDIT-PROGRAM
+ELSE
+   MOVE CALLING-PROGRAM TO WS-AUDIT-PROGRAM
+END-IF
+CALL "AUDITLOG" USING WS-AUDIT-TEXT, ISPALINDROME, WS-AUDIT-PROGRAM
+
+GOBACK.
+
+ENTRY "PALINDROMECHECK-LONG" USING TEXTTOCHECK-LONG, TEXT-LENGTH, ISPALINDROME, CALLING-PROGRAM.
+
+SET ISPALINDROME TO 'NO'
+
+IF TEXT-LENGTH = 0
+   SET ISPALINDROME TO 'YES'
+ELSE
+   IF TEXT-LENGTH <= 100
+      IF FUNCTION UPPER-CASE(TEXTTOCHECK-LONG(1:TEXT-LENGTH)) EQUAL FUNCTION UPPER-CASE(FUNCTION REVERSE(TEXTTOCHECK-LONG(1:TEXT-LENGTH))) THEN
+         SET ISPALINDROME TO 'YES'
+      END-IF
+   END-IF
+END-IF
+
+MOVE SPACES TO WS-AUDIT-TEXT
+IF TEXT-LENGTH > 0 AND TEXT-LENGTH <= 100
+   MOVE TEXTTOCHECK-LONG(1:TEXT-LENGTH) TO WS-AUDIT-TEXT
+END-IF
+MOVE CALLING-PROGRAM TO WS-AUDIT-PROGRAM
+CALL "AUDITLOG" USING WS-AUDIT-TEXT, ISPALINDROME, WS-AUDIT-PROGRAM
+
+GOBACK.
+
+*> Phrase mode takes the same long buffer/length pair as
+*> PALINDROMECHECK-LONG rather than the original 25-byte TEXTTOCHECK -
+*> free-text phrases routinely carry more than 25 raw characters
+*> (spaces/punctuation) even when the stripped form is short, and the
+*> canonical "A man a plan a canal Panama" example is itself 27 chars.
+ENTRY "PALINDROMECHECK-PHRASE" USING TEXTTOCHECK-LONG, TEXT-LENGTH, ISPALINDROME, CALLING-PROGRAM.
+
+SET ISPALINDROME TO 'NO'
+MOVE SPACES TO WS-PHRASE-CLEAN
+MOVE 0 TO WS-PHRASE-LEN
+
+IF TEXT-LENGTH = 0
+   SET ISPALINDROME TO 'YES'
+ELSE
+   IF TEXT-LENGTH <= 100
+      PERFORM VARYING WS-PHRASE-I FROM 1 BY 1 UNTIL WS-PHRASE-I > TEXT-LENGTH
+         MOVE TEXTTOCHECK-LONG(WS-PHRASE-I:1) TO WS-PHRASE-CHAR
+         IF (WS-PHRASE-CHAR >= 'A' AND WS-PHRASE-CHAR <= 'Z')
+            OR (WS-PHRASE-CHAR >= 'a' AND WS-PHRASE-CHAR <= 'z')
+            OR (WS-PHRASE-CHAR >= '0' AND WS-PHRASE-CHAR <= '9')
+            ADD 1 TO WS-PHRASE-LEN
+            MOVE WS-PHRASE-CHAR TO WS-PHRASE-CLEAN(WS-PHRASE-LEN:1)
+         END-IF
+      END-PERFORM
+
+      IF WS-PHRASE-LEN = 0
+         SET ISPALINDROME TO 'YES'
+      ELSE
+         IF FUNCTION UPPER-CASE(WS-PHRASE-CLEAN(1:WS-PHRASE-LEN)) EQUAL FUNCTION UPPER-CASE(FUNCTION REVERSE(WS-PHRASE-CLEAN(1:WS-PHRASE-LEN))) THEN
+            SET ISPALINDROME TO 'YES'
+         END-IF
+      END-IF
+   END-IF
+END-IF
+
+MOVE SPACES TO WS-AUDIT-TEXT
+IF TEXT-LENGTH > 0 AND TEXT-LENGTH <= 100
+   MOVE TEXTTOCHECK-LONG(1:TEXT-LENGTH) TO WS-AUDIT-TEXT
+END-IF
+MOVE CALLING-PROGRAM TO WS-AUDIT-PROGRAM
+CALL "AUDITLOG" USING WS-AUDIT-TEXT, ISPALINDROME, WS-AUDIT-PROGRAM
+
+GOBACK.
+
+*> High-volume batch path: the caller (e.g. a bucketed/pre-sorted
+*> driver) has already trimmed and upper-cased TEXTTOCHECK-LONG and
+*> knows TEXT-LENGTH, so this entry skips the repeated FUNCTION TRIM /
+*> FUNCTION UPPER-CASE work that the other entries redo on every call.
+*> It still logs through AUDITLOG like every other entry - req 003 does
+*> not carve out an exception for high volume, and AUDITLOG now keeps
+*> its file open across calls instead of reopening per record, so the
+*> audit trail no longer costs this path a per-record file open/close.
+ENTRY "PALINDROMECHECK-FAST" USING TEXTTOCHECK-LONG, TEXT-LENGTH, ISPALINDROME, CALLING-PROGRAM.
+
+SET ISPALINDROME TO 'NO'
+
+IF TEXT-LENGTH = 0
+   SET ISPALINDROME TO 'YES'
+ELSE
+   IF TEXT-LENGTH <= 100
+      IF TEXTTOCHECK-LONG(1:TEXT-LENGTH) EQUAL FUNCTION REVERSE(TEXTTOCHECK-LONG(1:TEXT-LENGTH)) THEN
+         SET ISPALINDROME TO 'YES'
+      END-IF
+   END-IF
+END-IF
+
+MOVE SPACES TO WS-AUDIT-TEXT
+IF TEXT-LENGTH > 0 AND TEXT-LENGTH <= 100
+   MOVE TEXTTOCHECK-LONG(1:TEXT-LENGTH) TO WS-AUDIT-TEXT
+END-IF
+MOVE CALLING-PROGRAM TO WS-AUDIT-PROGRAM
+CALL "AUDITLOG" USING WS-AUDIT-TEXT, ISPALINDROME, WS-AUDIT-PROGRAM
+
+GOBACK.
