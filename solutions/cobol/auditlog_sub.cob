@@ -0,0 +1,60 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. AUDITLOG.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT AUDIT-FILE ASSIGN TO DYNAMIC WS-AUDIT-FILENAME
+        ORGANIZATION LINE SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  AUDIT-FILE.
+    COPY "palinaud.cpy".
+
+WORKING-STORAGE SECTION.
+    01 WS-AUDIT-FILENAME    PIC X(80) VALUE "PALINAUD.DAT".
+    01 WS-AUDIT-STATUS      PIC XX.
+       88  WS-AUDIT-OK            VALUE "00".
+       88  WS-AUDIT-NOT-FOUND     VALUE "35".
+    01 WS-AUDIT-OPEN-SWITCH PIC X VALUE "N".
+       88  WS-AUDIT-IS-OPEN       VALUE "Y".
+
+LINKAGE SECTION.
+    01 LK-AUDIT-TEXT        PIC X(100).
+    01 LK-AUDIT-RESULT      PIC X(3).
+    01 LK-AUDIT-PROGRAM     PIC X(30).
+
+*> AUDIT-FILE is opened once on first use and left open across calls -
+*> a per-record OPEN/CLOSE here would undercut req 009's whole point on
+*> the batch paths that call this for every record. A caller that
+*> drives many records through PALINDROMECHECK in one run must CALL
+*> "AUDITLOG-CLOSE" once at end-of-job to flush and close the file.
+PROCEDURE DIVISION USING LK-AUDIT-TEXT, LK-AUDIT-RESULT, LK-AUDIT-PROGRAM.
+
+IF NOT WS-AUDIT-IS-OPEN
+   OPEN EXTEND AUDIT-FILE
+   IF WS-AUDIT-NOT-FOUND
+      OPEN OUTPUT AUDIT-FILE
+   END-IF
+   SET WS-AUDIT-IS-OPEN TO TRUE
+END-IF
+
+MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+MOVE LK-AUDIT-TEXT         TO AUD-TEXT
+MOVE LK-AUDIT-RESULT       TO AUD-RESULT
+MOVE LK-AUDIT-PROGRAM      TO AUD-PROGRAM
+
+WRITE AUDIT-RECORD
+
+GOBACK.
+
+ENTRY "AUDITLOG-CLOSE".
+
+IF WS-AUDIT-IS-OPEN
+   CLOSE AUDIT-FILE
+   MOVE "N" TO WS-AUDIT-OPEN-SWITCH
+END-IF
+
+GOBACK.
